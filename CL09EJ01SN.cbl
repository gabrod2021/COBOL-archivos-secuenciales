@@ -3,6 +3,72 @@
       * Date: 07/08/2023
       * Purpose: ARCHIVOS SECUENCIALES
       * Tectonics: cobc
+      *----------------------------------------------------------------*
+      * Modificaciones:
+      * 08/08/2026 GR - Se agrega el listado LISTADO.TXT con
+      *                 encabezado y totales, para tener un archivo
+      *                 archivable de cada corrida (antes solo se
+      *                 mostraba por DISPLAY).
+      * 08/08/2026 GR - Se valida DIAS-TRABAJADO y SUELDO antes de
+      *                 sumar al total; los registros que no pasan la
+      *                 validacion se graban en RECHAZOS.TXT y no
+      *                 entran en WS-ENTRADA-IMP-TOTAL.
+      * 08/08/2026 GR - Se agrega ENT-DEPTO al layout de entrada; el
+      *                 listado ahora se ordena por departamento y
+      *                 apellido, con un corte de control e importe
+      *                 subtotalizado por departamento.
+      * 08/08/2026 GR - Se calcula el sueldo neto (descuentos de
+      *                 jubilacion y obra social) por empleado; el
+      *                 listado muestra neto junto al bruto y se
+      *                 acumula un total neto general.
+      * 08/08/2026 GR - Se agrega el archivo indexado ACUMULADO.DAT
+      *                 con lo pagado a cada empleado en el ano
+      *                 (sueldo, neto y cantidad de periodos), para
+      *                 no depender de reprocesar SUELDOS.TXT desde
+      *                 enero para saber lo acumulado a la fecha.
+      * 08/08/2026 GR - Se agrega PARAMETROS.TXT (opcional) para
+      *                 acotar la corrida a un rango de legajo y/o a
+      *                 un minimo de dias trabajados, sin tocar el
+      *                 programa para una pasada de correccion.
+      * 09/08/2026 GR - ARCHIVOS.TXT (opcional) permite listar varias
+      *                 sucursales y consolidarlas en una sola corrida;
+      *                 sin ese archivo se sigue usando el nombre unico
+      *                 de siempre.
+      * 09/08/2026 GR - Se agrega CHECKPOINT.TXT para poder reanudar
+      *                 un SUELDOS.TXT grande despues de una caida sin
+      *                 reprocesar desde el primer registro.
+      * 09/08/2026 GR - Se agrega SUELDOS-EXPORT.CSV con el detalle
+      *                 separado por comas, en paralelo al listado y
+      *                 al DISPLAY, para pasarlo directo a una planilla.
+      * 09/08/2026 GR - Correcciones de revision: un reinicio desde
+      *                 CHECKPOINT.TXT ahora reconstruye la tabla del
+      *                 listado y las lineas de RECHAZOS.TXT de los
+      *                 registros salteados; el checkpoint se graba
+      *                 registro a registro para no duplicar lo ya
+      *                 acumulado en ACUMULADO.DAT; se corrige el corte
+      *                 de nombre/apellido compuestos y el relleno de
+      *                 ceros en SUELDOS-EXPORT.CSV; se ampliaron los
+      *                 contadores/totales de la corrida consolidada; se
+      *                 agrega tope de control a la tabla en memoria y
+      *                 se realinean los encabezados del listado.
+      * 09/08/2026 GR - Segunda vuelta de correcciones: tope de control
+      *                 tambien en la lista de sucursales de
+      *                 ARCHIVOS.TXT; el total bruto por consola se
+      *                 refresca desde el total restaurado por
+      *                 checkpoint aunque no haya mas registros
+      *                 aceptados; el subtotal por departamento se
+      *                 amplia junto con el resto de los totales de la
+      *                 corrida consolidada.
+      * 09/08/2026 GR - Tercera vuelta de correcciones: ACUMULADO.DAT
+      *                 lleva ahora un sello de corrida/posicion que
+      *                 hace idempotente la actualizacion por empleado,
+      *                 asi que el checkpoint vuelve a grabarse cada
+      *                 500 registros en vez de uno por uno; se agregan
+      *                 los controles de estado que faltaban al grabar
+      *                 y al vaciar CHECKPOINT.TXT; y se avisa por
+      *                 sucursal cuando a un archivo consolidado le
+      *                 falta el trailer, en vez de depender solo del
+      *                 control agregado contra todo el lote.
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
 
@@ -15,11 +81,63 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * El nombre real se arma en WS-ENTRADA-PATH-ACTUAL a partir de
+      * ARCHIVOS.TXT (o del valor por omision) antes de cada OPEN, para
+      * poder consolidar varias sucursales en una sola corrida.
        SELECT ENTRADA
-           ASSIGN TO '../SUELDOS.TXT'
+           ASSIGN TO WS-ENTRADA-PATH-ACTUAL
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ENTRADA.
 
+       SELECT LISTADO
+           ASSIGN TO 'LISTADO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTADO.
+
+       SELECT RECHAZOS
+           ASSIGN TO 'RECHAZOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+
+       SELECT ACUMULADO
+           ASSIGN TO 'ACUMULADO.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACU-ID-EMPLEADO
+           FILE STATUS IS FS-ACUMULADO.
+
+       SELECT PARAMETROS
+           ASSIGN TO 'PARAMETROS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
+      * Lista opcional de archivos de entrada (una sucursal por linea)
+      * para consolidar varios SUELDOS-SUCxx.TXT en una sola corrida.
+       SELECT ARCHIVOS-LISTA
+           ASSIGN TO 'ARCHIVOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARCHIVOS-LISTA.
+
+      * Checkpoint de reinicio: se graba cada WS-CHECKPOINT-INTERVALO
+      * registros y se vacia al terminar bien una corrida, para poder
+      * reanudar un SUELDOS.TXT grande sin reprocesar desde el inicio.
+      * La durabilidad de ACUMULADO.DAT no depende de este intervalo:
+      * ACU-ULTIMA-CORRIDA-FECHA/ACU-ULTIMO-REG-PROCESADO en el propio
+      * acumulado hacen que 1950-ACTUALIZAR-ACUMULADO sea idempotente,
+      * asi que los registros procesados entre el ultimo checkpoint
+      * grabado y un corte pueden reprocesarse sin acumularse dos veces.
+       SELECT CHECKPOINT
+           ASSIGN TO 'CHECKPOINT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+      * Exportacion en texto delimitado por comas del detalle, para
+      * que el sector de liquidaciones lo abra directo en una planilla.
+       SELECT SUELDOS-EXPORT
+           ASSIGN TO 'SUELDOS-EXPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUELDOS-EXPORT.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -31,6 +149,76 @@
           05 ENT-APELLIDO                   PIC X(15).
           05 ENT-DIAS-TRABAJADO             PIC 9(2).
           05 ENT-SUELDO                     PIC 9(8)V9(2).
+          05 ENT-DEPTO                      PIC X(4).
+
+      * El extractor agrega, al final de SUELDOS.TXT, un registro
+      * trailer de control con ENT-ID-EMPLEADO en 99999; se
+      * redefine el mismo layout para leer la cantidad y el importe
+      * que el sistema origen espera que totalicemos.
+       01 ENT-TRAILER REDEFINES ENT-ARCHIVOS.
+          05 TRL-MARCA                      PIC 9(5).
+          05 TRL-CANT-REG-ESPERADA          PIC 9(7).
+          05 TRL-IMP-TOTAL-ESPERADO         PIC 9(8)V9(2).
+          05 FILLER                         PIC X(29).
+
+       FD LISTADO.
+       01 REG-LISTADO                        PIC X(132).
+
+       FD RECHAZOS.
+       01 REG-RECHAZOS                       PIC X(60).
+
+      * Totales acumulados por empleado a lo largo del ano; sobrevive
+      * entre corridas para poder informar lo pagado a la fecha sin
+      * tener que reprocesar cada SUELDOS.TXT desde enero.
+       FD ACUMULADO.
+       01 ACU-REGISTRO.
+          05 ACU-ID-EMPLEADO                PIC 9(5).
+          05 ACU-NOMBRE                     PIC X(15).
+          05 ACU-APELLIDO                   PIC X(15).
+          05 ACU-SUELDO-ACUMULADO           PIC 9(9)V9(2).
+          05 ACU-NETO-ACUMULADO             PIC 9(9)V9(2).
+          05 ACU-CANT-PERIODOS              PIC 9(3).
+
+      *    Sello de la ultima corrida que toco este legajo: evita que
+      *    un reinicio de checkpoint, al releer y reprocesar registros
+      *    tocados antes del corte, los vuelva a sumar aca. Es lo que
+      *    hace que 1950-ACTUALIZAR-ACUMULADO sea idempotente por
+      *    registro y permite que WS-CHECKPOINT-INTERVALO use un valor
+      *    de lote real en vez de grabar el checkpoint registro a
+      *    registro.
+          05 ACU-ULTIMA-CORRIDA-FECHA.
+             10 ACU-UCF-ANIO                PIC 9(4).
+             10 ACU-UCF-MES                 PIC 9(2).
+             10 ACU-UCF-DIA                 PIC 9(2).
+          05 ACU-ULTIMO-REG-PROCESADO       PIC 9(7).
+
+      * Parametro opcional de corrida: permite acotar el procesamiento
+      * a un rango de legajo y/o a un minimo de dias trabajados, sin
+      * tener que tocar el programa para una pasada de correccion.
+       FD PARAMETROS.
+       01 REG-PARAMETROS.
+          05 PARM-DESDE-EMPLEADO             PIC 9(5).
+          05 PARM-HASTA-EMPLEADO             PIC 9(5).
+          05 PARM-DIAS-MINIMO                PIC 9(2).
+
+       FD ARCHIVOS-LISTA.
+       01 REG-ARCHIVOS-LISTA                 PIC X(100).
+
+      * Registro de checkpoint: ultimo legajo tocado y los totales de
+      * la corrida en el momento de grabarlo, para reanudar sin volver
+      * a contar ni acumular lo ya procesado.
+       FD CHECKPOINT.
+       01 REG-CHECKPOINT.
+          05 CKP-ULTIMO-EMPLEADO              PIC 9(5).
+          05 CKP-CANT-REG                     PIC 9(7).
+          05 CKP-CANT-RECHAZOS                PIC 9(5).
+          05 CKP-CANT-FUERA-RANGO             PIC 9(5).
+          05 CKP-IMP-TOTAL-BRUTO              PIC 9(9)V9(2).
+          05 CKP-IMP-TOTAL                    PIC 9(9)V9(2).
+          05 CKP-IMP-TOTAL-NETO               PIC 9(9)V9(2).
+
+       FD SUELDOS-EXPORT.
+       01 REG-SUELDOS-EXPORT                 PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -39,15 +227,121 @@
              88 FS-ENTRADA-OK                VALUE '00'.
              88 FS-ENTRADA-NFD               VALUE '35'.
              88 FS-ENTRADA-EOF               VALUE '10'.
+          05 FS-LISTADO                      PIC X(2).
+             88 FS-LISTADO-OK                VALUE '00'.
+          05 FS-RECHAZOS                     PIC X(2).
+             88 FS-RECHAZOS-OK               VALUE '00'.
+          05 FS-ACUMULADO                    PIC X(2).
+             88 FS-ACUMULADO-OK              VALUE '00'.
+             88 FS-ACUMULADO-NFD             VALUE '35'.
+             88 FS-ACUMULADO-NOT-FOUND       VALUE '23'.
+          05 FS-PARAMETROS                   PIC X(2).
+             88 FS-PARAMETROS-OK             VALUE '00'.
+             88 FS-PARAMETROS-NFD            VALUE '35'.
+          05 FS-ARCHIVOS-LISTA                PIC X(2).
+             88 FS-ARCHIVOS-LISTA-OK          VALUE '00'.
+             88 FS-ARCHIVOS-LISTA-NFD         VALUE '35'.
+          05 FS-CHECKPOINT                    PIC X(2).
+             88 FS-CHECKPOINT-OK              VALUE '00'.
+             88 FS-CHECKPOINT-NFD             VALUE '35'.
+          05 FS-SUELDOS-EXPORT                PIC X(2).
+             88 FS-SUELDOS-EXPORT-OK          VALUE '00'.
 
        01 WS-ENTRADA-EOF                     PIC X(1).
           88 WS-ENTRADA-EOF-YES              VALUE 'Y'.
           88 WS-ENTRADA-EOF-NO               VALUE 'N'.
 
-       01 WS-ENTRADA-CANT-REG                PIC 9(5) VALUE 0.
-       01 WS-ENTRADA-IMP-TOTAL               PIC 9(8)V9(2) VALUE 0.
-       01 WS-ENTRADA-IMP-FORMATO             PIC $ZZ.ZZZ.ZZ9,99.
-       01 WS-ENTRADA-CANT-REG-FORMAT         PIC Z9.
+       01 WS-ARCHIVOS-LISTA-EOF              PIC X(1) VALUE 'N'.
+          88 WS-ARCHIVOS-LISTA-EOF-YES       VALUE 'Y'.
+
+       01 WS-REGISTRO-VALIDO                 PIC X(1).
+          88 WS-REG-VALIDO-SI                VALUE 'S'.
+          88 WS-REG-VALIDO-NO                VALUE 'N'.
+
+       01 WS-ENTRADA-ES-TRAILER              PIC X(1) VALUE 'N'.
+          88 WS-ES-TRAILER-SI                VALUE 'S'.
+          88 WS-ES-TRAILER-NO                VALUE 'N'.
+
+       01 WS-TRAILER-MARCA                   PIC 9(5) VALUE 99999.
+       01 WS-TRAILER-RECIBIDO                PIC X(1) VALUE 'N'.
+          88 WS-TRAILER-RECIBIDO-SI          VALUE 'S'.
+
+       01 WS-ENTRADA-CANT-REG                PIC 9(7) VALUE 0.
+       01 WS-ENTRADA-CANT-RECHAZOS           PIC 9(5) VALUE 0.
+       01 WS-ENTRADA-CANT-FUERA-RANGO        PIC 9(5) VALUE 0.
+       01 WS-ENTRADA-IMP-TOTAL               PIC 9(9)V9(2) VALUE 0.
+       01 WS-ENTRADA-IMP-TOTAL-BRUTO         PIC 9(9)V9(2) VALUE 0.
+       01 WS-ENTRADA-IMP-TOTAL-NETO          PIC 9(9)V9(2) VALUE 0.
+       01 WS-ENTRADA-IMP-FORMATO             PIC $ZZZ.ZZZ.ZZ9,99.
+       01 WS-ENTRADA-CANT-REG-FORMAT         PIC Z(6)9.
+
+      * Porcentajes de descuento estandar que se aplican sobre el
+      * sueldo bruto para llegar al neto a pagar.
+       01 WS-PORC-JUBILACION                 PIC 9(2) VALUE 11.
+       01 WS-PORC-OBRA-SOCIAL                PIC 9(2) VALUE 3.
+       01 WS-IMP-JUBILACION                  PIC 9(8)V9(2) VALUE 0.
+       01 WS-IMP-OBRA-SOCIAL                 PIC 9(8)V9(2) VALUE 0.
+       01 WS-IMP-NETO                        PIC 9(8)V9(2) VALUE 0.
+
+      * Ventana de procesamiento indicada por PARAMETROS.TXT; si el
+      * archivo no existe, los valores por omision abarcan todo el
+      * rango de legajos y no exigen un minimo de dias trabajados.
+       01 WS-PARM-DESDE-EMPLEADO             PIC 9(5) VALUE 0.
+       01 WS-PARM-HASTA-EMPLEADO             PIC 9(5) VALUE 99998.
+       01 WS-PARM-DIAS-MINIMO                PIC 9(2) VALUE 0.
+
+      * Nombre de archivo de entrada realmente abierto en cada vuelta
+      * de 0700-PROCESAR-LISTA-ARCHIVOS (variable de la SELECT ENTRADA).
+       01 WS-ENTRADA-PATH-ACTUAL             PIC X(100) VALUE SPACES.
+
+      * Lista de sucursales a consolidar, leida de ARCHIVOS.TXT; si el
+      * archivo no existe se carga un unico elemento con el nombre que
+      * el programa siempre uso, para que una corrida sin ARCHIVOS.TXT
+      * se comporte exactamente igual que antes.
+       01 WS-LISTA-ARCHIVOS-CANT             PIC 9(2) VALUE 0.
+       01 WS-LISTA-ARCHIVOS-MAX              PIC 9(2) VALUE 20.
+       01 WS-LISTA-ARCHIVOS-EXCEDIDOS        PIC 9(2) VALUE 0.
+       01 WS-LISTA-ARCHIVOS.
+          05 WS-LISTA-ARCHIVOS-PATH OCCURS 20 TIMES
+                                             PIC X(100).
+       01 WS-LISTA-IDX                       PIC 9(2) VALUE 0.
+
+       01 WS-TRAILER-CANT-ESPERADA-TOTAL     PIC 9(7) VALUE 0.
+       01 WS-TRAILER-IMP-ESPERADO-TOTAL      PIC 9(9)V9(2) VALUE 0.
+
+      * Control de reinicio: si CHECKPOINT.TXT trae un registro, se
+      * saltean tantos registros fisicos como WS-CHECKPOINT-SKIP-CANT
+      * indique (sin volver a contarlos ni acumularlos) antes de
+      * retomar el procesamiento normal.
+       01 WS-CHECKPOINT-EN-SKIP              PIC X(1) VALUE 'N'.
+          88 WS-CHECKPOINT-EN-SKIP-SI        VALUE 'S'.
+          88 WS-CHECKPOINT-EN-SKIP-NO        VALUE 'N'.
+       01 WS-CHECKPOINT-SKIP-CANT            PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-SKIP-CONT            PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-INTERVALO            PIC 9(5) VALUE 500.
+       01 WS-CHECKPOINT-DIV                  PIC 9(7) VALUE 0.
+       01 WS-CHECKPOINT-RESTO                PIC 9(5) VALUE 0.
+       01 WS-CHECKPOINT-ULTIMO-ID            PIC 9(5) VALUE 0.
+
+      * Campos de trabajo para armar la linea de SUELDOS-EXPORT.CSV.
+       01 WS-EXPORT-ENTERO                   PIC 9(8) VALUE 0.
+       01 WS-EXPORT-ENTERO-ED                PIC Z(7)9.
+       01 WS-EXPORT-DECIMAL                  PIC 9(2) VALUE 0.
+       01 WS-EXPORT-LINEA                    PIC X(80) VALUE SPACES.
+
+       01 WS-FECHA-CORRIDA.
+          05 WS-FC-ANIO                      PIC 9(4).
+          05 WS-FC-MES                       PIC 9(2).
+          05 WS-FC-DIA                       PIC 9(2).
+
+       01 WS-FECHA-LISTADO.
+          05 WS-FL-DIA                       PIC 9(2).
+          05 FILLER                          PIC X(1) VALUE '/'.
+          05 WS-FL-MES                       PIC 9(2).
+          05 FILLER                          PIC X(1) VALUE '/'.
+          05 WS-FL-ANIO                      PIC 9(4).
+
+       01 WS-PAGINA                          PIC 9(3) VALUE 1.
 
 
 
@@ -63,19 +357,237 @@
                   05 FILLER           PIC X(03) VALUE SPACES.
                   05 WS-FILA-SUELDO   PIC $ZZ.ZZZ.ZZ9,99.
                   05 FILLER           PIC X(03) VALUE SPACES.
+                  05 WS-FILA-DEPTO    PIC X(04).
+                  05 FILLER           PIC X(03) VALUE SPACES.
+                  05 WS-FILA-NETO     PIC $ZZ.ZZZ.ZZ9,99.
+                  05 FILLER           PIC X(03) VALUE SPACES.
+
+       01 WS-ENCABEZADO-1.
+          05 FILLER                          PIC X(01) VALUE SPACES.
+          05 WS-ENC1-TITULO                  PIC X(25)
+             VALUE 'LISTADO DE SUELDOS'.
+          05 FILLER                          PIC X(10) VALUE SPACES.
+          05 FILLER                          PIC X(07) VALUE 'FECHA: '.
+          05 WS-ENC1-FECHA                   PIC X(10).
+          05 FILLER                          PIC X(05) VALUE SPACES.
+          05 FILLER                          PIC X(07) VALUE 'PAGINA '.
+          05 WS-ENC1-PAGINA                  PIC ZZ9.
+
+       01 WS-ENCABEZADO-2.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 FILLER              PIC X(06) VALUE 'LEGAJO'.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 FILLER              PIC X(15) VALUE 'NOMBRE'.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 FILLER              PIC X(15) VALUE 'APELLIDO'.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 FILLER              PIC X(15) VALUE 'DIAS TRAB.'.
+          05 FILLER              PIC X(03) VALUE SPACES.
+          05 FILLER                          PIC X(14) VALUE 'SUELDO'.
+          05 FILLER                          PIC X(03) VALUE SPACES.
+          05 FILLER                          PIC X(04) VALUE 'DPTO'.
+          05 FILLER                          PIC X(03) VALUE SPACES.
+          05 FILLER                          PIC X(14) VALUE 'NETO'.
+
+       01 WS-LISTADO-TOTAL-1.
+          05 FILLER                          PIC X(01) VALUE SPACES.
+          05 FILLER                          PIC X(16)
+             VALUE 'CANTIDAD DE REG:'.
+          05 WS-LT1-CANT-REG                 PIC Z(6)9.
+
+       01 WS-LISTADO-TOTAL-2.
+          05 FILLER                          PIC X(01) VALUE SPACES.
+          05 FILLER                          PIC X(24)
+             VALUE 'TOTAL DE SUELDOS:'.
+          05 WS-LT2-IMP-TOTAL                PIC $ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-LISTADO-TOTAL-3.
+          05 FILLER                          PIC X(01) VALUE SPACES.
+          05 FILLER                          PIC X(24)
+             VALUE 'REGISTROS RECHAZADOS:'.
+          05 WS-LT3-CANT-RECHAZOS            PIC ZZZZ9.
+
+       01 WS-LISTADO-TOTAL-4.
+          05 FILLER                          PIC X(01) VALUE SPACES.
+          05 FILLER                          PIC X(24)
+             VALUE 'TOTAL NETO A PAGAR:'.
+          05 WS-LT4-IMP-TOTAL-NETO           PIC $ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-RECHAZO-LINEA.
+          05 FILLER                          PIC X(01) VALUE SPACES.
+          05 WS-RCH-EMPLEADO                 PIC 9(5).
+          05 FILLER                          PIC X(03) VALUE SPACES.
+          05 WS-RCH-MOTIVO                   PIC X(40).
+
+      * Tabla en memoria para ordenar el listado por departamento y
+      * apellido antes de imprimir (SUELDOS.TXT llega en el orden que
+      * lo dejo el extractor, sin ningun orden util para aprobacion).
+       01 WS-TABLA-DETALLE.
+          05 WS-TABLA-ENTRY OCCURS 9999 TIMES.
+             10 WS-TE-ID                     PIC 9(5).
+             10 WS-TE-NOMBRE                 PIC X(15).
+             10 WS-TE-APELLIDO                PIC X(15).
+             10 WS-TE-DIAS                   PIC 9(2).
+             10 WS-TE-SUELDO                 PIC 9(8)V9(2).
+             10 WS-TE-DEPTO                  PIC X(4).
+             10 WS-TE-NETO                   PIC 9(8)V9(2).
+
+       01 WS-TABLA-TEMP.
+          05 WS-TT-ID                        PIC 9(5).
+          05 WS-TT-NOMBRE                     PIC X(15).
+          05 WS-TT-APELLIDO                   PIC X(15).
+          05 WS-TT-DIAS                       PIC 9(2).
+          05 WS-TT-SUELDO                     PIC 9(8)V9(2).
+          05 WS-TT-DEPTO                      PIC X(4).
+          05 WS-TT-NETO                       PIC 9(8)V9(2).
 
+       01 WS-TABLA-CANT                       PIC 9(4) VALUE 0.
+       01 WS-TABLA-MAX                        PIC 9(4) VALUE 9999.
+       01 WS-TABLA-CANT-EXCEDIDOS             PIC 9(5) VALUE 0.
+       01 WS-SORT-I                           PIC 9(4) VALUE 0.
+       01 WS-SORT-J                           PIC 9(4) VALUE 0.
+       01 WS-TABLA-IDX                        PIC 9(4) VALUE 0.
+
+       01 WS-DEPTO-ANTERIOR                   PIC X(04) VALUE SPACES.
+       01 WS-SUBTOTAL-CANT                    PIC 9(5) VALUE 0.
+       01 WS-SUBTOTAL-IMP                     PIC 9(9)V9(2) VALUE 0.
+
+       01 WS-SUBTOTAL-LINEA.
+          05 FILLER                          PIC X(10) VALUE SPACES.
+          05 FILLER                          PIC X(17)
+             VALUE 'SUBTOTAL DEPTO: '.
+          05 WS-ST-DEPTO                     PIC X(04).
+          05 FILLER                          PIC X(03) VALUE SPACES.
+          05 FILLER                          PIC X(06) VALUE 'CANT: '.
+          05 WS-ST-CANT                      PIC ZZZZ9.
+          05 FILLER                          PIC X(03) VALUE SPACES.
+          05 FILLER                          PIC X(08)
+             VALUE 'IMPORTE:'.
+          05 WS-ST-IMPORTE                   PIC $ZZZ.ZZZ.ZZ9,99.
 
 
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
 
-           PERFORM 1000-ABRIR-ARCHIVO
-              THRU 1000-ABRIR-ARCHIVO-EXIT.
+           PERFORM 0500-LEER-LISTA-ARCHIVOS
+              THRU 0500-LEER-LISTA-ARCHIVOS-EXIT.
 
-           IF FS-ENTRADA-OK
+           PERFORM 1100-LEER-PARAMETROS
+              THRU 1100-LEER-PARAMETROS-EXIT.
+
+           PERFORM 0600-INICIAR-CORRIDA
+              THRU 0600-INICIAR-CORRIDA-EXIT.
+
+           PERFORM 0700-PROCESAR-LISTA-ARCHIVOS
+              THRU 0700-PROCESAR-LISTA-ARCHIVOS-EXIT
+             VARYING WS-LISTA-IDX FROM 1 BY 1
+               UNTIL WS-LISTA-IDX > WS-LISTA-ARCHIVOS-CANT.
+
+           PERFORM 3500-ORDENAR-TABLA
+              THRU 3500-ORDENAR-TABLA-EXIT.
+
+           PERFORM 3600-IMPRIMIR-TABLA
+              THRU 3600-IMPRIMIR-TABLA-EXIT.
+
+           PERFORM 3700-FINALIZAR-LISTADO
+              THRU 3700-FINALIZAR-LISTADO-EXIT.
+
+           PERFORM 4000-TOTALES-ARCHIVO
+              THRU 4000-TOTALES-ARCHIVO-EXIT.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *    ARCHIVOS.TXT es opcional y trae, uno por linea, el nombre
+      *    de cada SUELDOS.TXT de sucursal a consolidar en la corrida.
+      *    Sin ese archivo se sigue usando el nombre unico de siempre,
+      *    para no romper una corrida ya programada.
+       0500-LEER-LISTA-ARCHIVOS.
+
+           OPEN INPUT ARCHIVOS-LISTA.
+
+           IF FS-ARCHIVOS-LISTA-OK
+              PERFORM 0510-LEER-UN-ARCHIVO
+                 THRU 0510-LEER-UN-ARCHIVO-EXIT
+                UNTIL WS-ARCHIVOS-LISTA-EOF-YES
+              CLOSE ARCHIVOS-LISTA
+           END-IF.
+
+           IF WS-LISTA-ARCHIVOS-CANT = 0
+              ADD 1                       TO WS-LISTA-ARCHIVOS-CANT
+              MOVE '../SUELDOS.TXT'
+                 TO WS-LISTA-ARCHIVOS-PATH(WS-LISTA-ARCHIVOS-CANT)
+           END-IF.
+
+       0500-LEER-LISTA-ARCHIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0510-LEER-UN-ARCHIVO.
+
+           READ ARCHIVOS-LISTA
+              AT END
+                 SET WS-ARCHIVOS-LISTA-EOF-YES     TO TRUE
+              NOT AT END
+                 IF REG-ARCHIVOS-LISTA NOT = SPACES
+                    IF WS-LISTA-ARCHIVOS-CANT < WS-LISTA-ARCHIVOS-MAX
+                       ADD 1              TO WS-LISTA-ARCHIVOS-CANT
+                       MOVE REG-ARCHIVOS-LISTA
+                       TO WS-LISTA-ARCHIVOS-PATH(WS-LISTA-ARCHIVOS-CANT)
+                    ELSE
+                       ADD 1           TO WS-LISTA-ARCHIVOS-EXCEDIDOS
+                       IF WS-LISTA-ARCHIVOS-EXCEDIDOS = 1
+                          DISPLAY 'ATENCION: SE ALCANZO EL MAXIMO DE '
+                             WS-LISTA-ARCHIVOS-MAX ' SUCURSALES EN '
+                             'ARCHIVOS.TXT - LAS SIGUIENTES NO SE '
+                             'PROCESAN'
+                       END-IF
+                    END-IF
+                 END-IF
+           END-READ.
+
+       0510-LEER-UN-ARCHIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    Abre, una unica vez por corrida, todo lo que sobrevive a
+      *    mas de un archivo de entrada: el listado, los rechazos, el
+      *    acumulado anual, el checkpoint de reinicio y la exportacion
+      *    en CSV.
+       0600-INICIAR-CORRIDA.
+
+           OPEN OUTPUT LISTADO.
+           OPEN OUTPUT RECHAZOS.
+
+           PERFORM 1050-ABRIR-ACUMULADO
+              THRU 1050-ABRIR-ACUMULADO-EXIT.
+
+           PERFORM 1700-ESCRIBIR-ENCABEZADO
+              THRU 1700-ESCRIBIR-ENCABEZADO-EXIT.
+
+           OPEN OUTPUT SUELDOS-EXPORT.
+
+           PERFORM 1750-ESCRIBIR-ENCABEZADO-CSV
+              THRU 1750-ESCRIBIR-ENCABEZADO-CSV-EXIT.
 
+           PERFORM 1080-LEER-CHECKPOINT
+              THRU 1080-LEER-CHECKPOINT-EXIT.
 
+       0600-INICIAR-CORRIDA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    Recorre la lista de archivos de entrada (una sucursal por
+      *    vuelta) y consolida cada uno en las mismas tablas y totales,
+      *    para terminar con un unico listado y un unico gran total.
+       0700-PROCESAR-LISTA-ARCHIVOS.
+
+           MOVE WS-LISTA-ARCHIVOS-PATH(WS-LISTA-IDX)
+                                          TO WS-ENTRADA-PATH-ACTUAL.
+
+           SET WS-ENTRADA-EOF-NO         TO TRUE.
+           SET WS-ES-TRAILER-NO          TO TRUE.
 
+           PERFORM 1000-ABRIR-ARCHIVO
+              THRU 1000-ABRIR-ARCHIVO-EXIT.
+
+           IF FS-ENTRADA-OK
               PERFORM 2000-PROCESAR-ARCHIVO
                  THRU 2000-PROCESAR-ARCHIVO-EXIT
                 UNTIL WS-ENTRADA-EOF-YES
@@ -83,12 +595,18 @@
               PERFORM 3000-CERRAR-ARCHIVO
                  THRU 3000-CERRAR-ARCHIVO-EXIT
 
-             PERFORM 4000-TOTALES-ARCHIVO
-                THRU 4000-TOTALES-ARCHIVO-EXIT
-
+      *       El control agregado en 4000-TOTALES-ARCHIVO es contra el
+      *       total consolidado; si una sucursal en particular no trajo
+      *       trailer, avisamos aca cual fue para que no quede escondida
+      *       detras de un desbalanceado generico contra todo el lote.
+              IF WS-ES-TRAILER-NO
+                 DISPLAY 'ATENCION: ' WS-ENTRADA-PATH-ACTUAL
+                    ' NO TRAE REGISTRO TRAILER'
+              END-IF
            END-IF.
 
-           STOP RUN.
+       0700-PROCESAR-LISTA-ARCHIVOS-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1000-ABRIR-ARCHIVO.
 
@@ -100,8 +618,8 @@
                        THRU 1500-LEER-ARCHIVO-EXIT
                WHEN '35'
                     SET WS-ENTRADA-EOF-YES       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE ENTRADA'
-                    DISPLAY 'FILE STATUS: ' FS-ENTRADA
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE ENTRADA: '
+                       WS-ENTRADA-PATH-ACTUAL
                WHEN OTHER
                     SET WS-ENTRADA-EOF-YES       TO TRUE
                     DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ENTRADA'
@@ -110,6 +628,48 @@
 
        1000-ABRIR-ARCHIVO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       1050-ABRIR-ACUMULADO.
+
+      *    El acumulado anual puede no existir todavia (primera
+      *    corrida del ano); si no esta, lo creamos vacio y lo
+      *    volvemos a abrir en modo I-O para poder leer y actualizar.
+           OPEN I-O ACUMULADO.
+
+           IF FS-ACUMULADO-NFD
+              OPEN OUTPUT ACUMULADO
+              CLOSE ACUMULADO
+              OPEN I-O ACUMULADO
+           END-IF.
+
+           IF NOT FS-ACUMULADO-OK
+              DISPLAY 'ERROR AL ABRIR EL ACUMULADO: ' FS-ACUMULADO
+           END-IF.
+
+       1050-ABRIR-ACUMULADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-LEER-PARAMETROS.
+
+      *    El archivo de parametros es opcional; si no esta, se
+      *    procesa el SUELDOS.TXT completo con los valores por
+      *    omision definidos en WORKING-STORAGE.
+           OPEN INPUT PARAMETROS.
+
+           IF FS-PARAMETROS-OK
+              READ PARAMETROS
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARM-DESDE-EMPLEADO TO WS-PARM-DESDE-EMPLEADO
+                    MOVE PARM-HASTA-EMPLEADO TO WS-PARM-HASTA-EMPLEADO
+                    MOVE PARM-DIAS-MINIMO    TO WS-PARM-DIAS-MINIMO
+              END-READ
+              CLOSE PARAMETROS
+           END-IF.
+
+       1100-LEER-PARAMETROS-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1500-LEER-ARCHIVO.
 
@@ -117,8 +677,22 @@
              AT END
                 SET WS-ENTRADA-EOF-YES           TO TRUE
              NOT AT END
-                SET WS-ENTRADA-EOF-NO            TO TRUE
-                ADD 1                            TO WS-ENTRADA-CANT-REG
+                IF ENT-ID-EMPLEADO = WS-TRAILER-MARCA
+                   SET WS-ES-TRAILER-SI       TO TRUE
+                   SET WS-ENTRADA-EOF-YES     TO TRUE
+                   SET WS-TRAILER-RECIBIDO-SI TO TRUE
+                   ADD TRL-CANT-REG-ESPERADA
+                                    TO WS-TRAILER-CANT-ESPERADA-TOTAL
+                   ADD TRL-IMP-TOTAL-ESPERADO
+                                    TO WS-TRAILER-IMP-ESPERADO-TOTAL
+                ELSE
+                   SET WS-ENTRADA-EOF-NO      TO TRUE
+      *           Un registro que ya se conto antes del checkpoint no
+      *           se vuelve a contar al releerlo durante el reinicio.
+                   IF WS-CHECKPOINT-EN-SKIP-NO
+                      ADD 1                   TO WS-ENTRADA-CANT-REG
+                   END-IF
+                END-IF
            END-READ.
            EVALUATE FS-ENTRADA
                WHEN '00'
@@ -138,34 +712,263 @@
        1500-LEER-ARCHIVO-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-       2000-PROCESAR-ARCHIVO.
+       1700-ESCRIBIR-ENCABEZADO.
+
+           ACCEPT WS-FECHA-CORRIDA              FROM DATE YYYYMMDD.
+
+           MOVE WS-FC-DIA                       TO WS-FL-DIA.
+           MOVE WS-FC-MES                       TO WS-FL-MES.
+           MOVE WS-FC-ANIO                      TO WS-FL-ANIO.
+           MOVE WS-FECHA-LISTADO                TO WS-ENC1-FECHA.
+           MOVE WS-PAGINA                        TO WS-ENC1-PAGINA.
+
+           WRITE REG-LISTADO                    FROM WS-ENCABEZADO-1.
+           WRITE REG-LISTADO                    FROM WS-ENCABEZADO-2.
+
+       1700-ESCRIBIR-ENCABEZADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1750-ESCRIBIR-ENCABEZADO-CSV.
 
+           MOVE 'ID,NOMBRE,APELLIDO,DIAS,SUELDO'  TO REG-SUELDOS-EXPORT.
+           WRITE REG-SUELDOS-EXPORT.
+
+       1750-ESCRIBIR-ENCABEZADO-CSV-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    Si CHECKPOINT.TXT trae un registro (corrida anterior
+      *    interrumpida), se restauran los totales acumulados hasta
+      *    ese momento y se activa el modo salteo para no volver a
+      *    contar ni acumular los registros ya procesados.
+       1080-LEER-CHECKPOINT.
 
+           OPEN INPUT CHECKPOINT.
 
-      *     ADD 1        TO WS-ENTRADA-CANT-REG
+           IF FS-CHECKPOINT-OK
+              READ CHECKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CKP-CANT-REG        TO WS-ENTRADA-CANT-REG
+                    MOVE CKP-CANT-RECHAZOS   TO WS-ENTRADA-CANT-RECHAZOS
+                    MOVE CKP-CANT-FUERA-RANGO
+                                          TO WS-ENTRADA-CANT-FUERA-RANGO
+                    MOVE CKP-IMP-TOTAL-BRUTO
+                                          TO WS-ENTRADA-IMP-TOTAL-BRUTO
+                    MOVE CKP-IMP-TOTAL       TO WS-ENTRADA-IMP-TOTAL
+                    MOVE CKP-IMP-TOTAL-NETO
+                                          TO WS-ENTRADA-IMP-TOTAL-NETO
+                    MOVE CKP-CANT-REG        TO WS-CHECKPOINT-SKIP-CANT
+                    SET WS-CHECKPOINT-EN-SKIP-SI TO TRUE
+                    DISPLAY 'REANUDANDO DESDE CHECKPOINT - ULTIMO '
+                       'LEGAJO PROCESADO: ' CKP-ULTIMO-EMPLEADO
+                    DISPLAY 'REGISTROS YA CONTABILIZADOS: '
+                       CKP-CANT-REG
+              END-READ
+              CLOSE CHECKPOINT
+           END-IF.
 
-            COMPUTE WS-ENTRADA-IMP-TOTAL = WS-ENTRADA-IMP-TOTAL +
-             ENT-SUELDO.
+       1080-LEER-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1800-VALIDAR-REGISTRO.
 
-           MOVE WS-ENTRADA-IMP-TOTAL         TO WS-ENTRADA-IMP-FORMATO.
+           SET WS-REG-VALIDO-SI                 TO TRUE.
 
+           IF ENT-DIAS-TRABAJADO = 0
+              OR ENT-DIAS-TRABAJADO > 31
+              SET WS-REG-VALIDO-NO              TO TRUE
+              MOVE 'DIAS TRABAJADOS FUERA DE RANGO (1-31)'
+                                                 TO WS-RCH-MOTIVO
+           ELSE
+              IF ENT-SUELDO = 0
+                 SET WS-REG-VALIDO-NO           TO TRUE
+                 MOVE 'SUELDO EN CERO'          TO WS-RCH-MOTIVO
+              END-IF
+           END-IF.
 
+       1800-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1850-RECHAZAR-REGISTRO.
 
-           MOVE ENT-ID-EMPLEADO         TO WS-FILA-EMPLEADO.
-           MOVE ENT-NOMBRE              TO WS-FILA-APELLIDO.
-           MOVE ENT-APELLIDO            TO WS-FILA-APELLIDO.
-           MOVE ENT-DIAS-TRABAJADO      TO WS-FILA-DIAS-TRA.
-           MOVE ENT-SUELDO              TO WS-FILA-SUELDO.
+           ADD 1                          TO WS-ENTRADA-CANT-RECHAZOS.
 
+           MOVE ENT-ID-EMPLEADO                 TO WS-RCH-EMPLEADO.
 
-           DISPLAY WS-FILA.
+           WRITE REG-RECHAZOS                   FROM WS-RECHAZO-LINEA.
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR AL ESCRIBIR RECHAZOS: ' FS-RECHAZOS
+           END-IF.
 
+       1850-RECHAZAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1900-CALCULAR-NETO.
 
+           COMPUTE WS-IMP-JUBILACION ROUNDED =
+              ENT-SUELDO * WS-PORC-JUBILACION / 100.
 
+           COMPUTE WS-IMP-OBRA-SOCIAL ROUNDED =
+              ENT-SUELDO * WS-PORC-OBRA-SOCIAL / 100.
 
-      * Aca hacer display de los campos del registro.
-      * Atentos que el Importe para mostrar, debemos usar el formateado
-      * WS-ENTRADA-IMP-FORMATO
+           COMPUTE WS-IMP-NETO =
+              ENT-SUELDO - WS-IMP-JUBILACION - WS-IMP-OBRA-SOCIAL.
+
+       1900-CALCULAR-NETO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1950-ACTUALIZAR-ACUMULADO.
+
+           MOVE ENT-ID-EMPLEADO                 TO ACU-ID-EMPLEADO.
+
+           READ ACUMULADO
+              INVALID KEY
+                 MOVE ENT-NOMBRE               TO ACU-NOMBRE
+                 MOVE ENT-APELLIDO             TO ACU-APELLIDO
+                 MOVE ENT-SUELDO               TO ACU-SUELDO-ACUMULADO
+                 MOVE WS-IMP-NETO              TO ACU-NETO-ACUMULADO
+                 MOVE 1                        TO ACU-CANT-PERIODOS
+                 MOVE WS-FC-ANIO               TO ACU-UCF-ANIO
+                 MOVE WS-FC-MES                TO ACU-UCF-MES
+                 MOVE WS-FC-DIA                TO ACU-UCF-DIA
+                 MOVE WS-ENTRADA-CANT-REG
+                                         TO ACU-ULTIMO-REG-PROCESADO
+                 WRITE ACU-REGISTRO
+                 IF NOT FS-ACUMULADO-OK
+                    DISPLAY 'ERROR AL GRABAR EL ACUMULADO: '
+                       FS-ACUMULADO
+                 END-IF
+              NOT INVALID KEY
+      *           Un reinicio de checkpoint puede releer y reprocesar
+      *           registros ya aplicados antes del corte; si el sello
+      *           de esta corrida ya llego a esta posicion o mas alla,
+      *           el registro ya esta reflejado aca y no se vuelve a
+      *           sumar.
+                 IF ACU-UCF-ANIO NOT = WS-FC-ANIO
+                    OR ACU-UCF-MES NOT = WS-FC-MES
+                    OR ACU-UCF-DIA NOT = WS-FC-DIA
+                    OR ACU-ULTIMO-REG-PROCESADO < WS-ENTRADA-CANT-REG
+                    ADD ENT-SUELDO       TO ACU-SUELDO-ACUMULADO
+                    ADD WS-IMP-NETO      TO ACU-NETO-ACUMULADO
+                    ADD 1                TO ACU-CANT-PERIODOS
+                    MOVE WS-FC-ANIO      TO ACU-UCF-ANIO
+                    MOVE WS-FC-MES       TO ACU-UCF-MES
+                    MOVE WS-FC-DIA       TO ACU-UCF-DIA
+                    MOVE WS-ENTRADA-CANT-REG
+                                         TO ACU-ULTIMO-REG-PROCESADO
+                    REWRITE ACU-REGISTRO
+                    IF NOT FS-ACUMULADO-OK
+                       DISPLAY 'ERROR AL ACTUALIZAR EL ACUMULADO: '
+                          FS-ACUMULADO
+                    END-IF
+                 END-IF
+           END-READ.
+
+       1950-ACTUALIZAR-ACUMULADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    Cada WS-CHECKPOINT-INTERVALO registros se snapshotea el
+      *    ultimo legajo tocado y los totales de la corrida, para que
+      *    un reinicio no tenga que volver a leer todo el archivo
+      *    desde el principio.
+       1990-GRABAR-CHECKPOINT.
+
+           DIVIDE WS-ENTRADA-CANT-REG BY WS-CHECKPOINT-INTERVALO
+              GIVING WS-CHECKPOINT-DIV
+              REMAINDER WS-CHECKPOINT-RESTO.
+
+           IF WS-CHECKPOINT-RESTO = 0
+              MOVE WS-CHECKPOINT-ULTIMO-ID   TO CKP-ULTIMO-EMPLEADO
+              MOVE WS-ENTRADA-CANT-REG       TO CKP-CANT-REG
+              MOVE WS-ENTRADA-CANT-RECHAZOS  TO CKP-CANT-RECHAZOS
+              MOVE WS-ENTRADA-CANT-FUERA-RANGO
+                                             TO CKP-CANT-FUERA-RANGO
+              MOVE WS-ENTRADA-IMP-TOTAL-BRUTO
+                                             TO CKP-IMP-TOTAL-BRUTO
+              MOVE WS-ENTRADA-IMP-TOTAL      TO CKP-IMP-TOTAL
+              MOVE WS-ENTRADA-IMP-TOTAL-NETO TO CKP-IMP-TOTAL-NETO
+
+              OPEN OUTPUT CHECKPOINT
+
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL ABRIR EL CHECKPOINT: '
+                    FS-CHECKPOINT
+              END-IF
+
+              WRITE REG-CHECKPOINT
+
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL GRABAR EL CHECKPOINT: '
+                    FS-CHECKPOINT
+              END-IF
+
+              CLOSE CHECKPOINT
+
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL CERRAR EL CHECKPOINT: '
+                    FS-CHECKPOINT
+              END-IF
+           END-IF.
+
+       1990-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-ARCHIVO.
+
+      *    Mientras dure el salteo de reinicio, el registro ya fue
+      *    contado y acumulado en la corrida que se interrumpio; solo
+      *    se cuenta cuanto falta saltear. LISTADO.TXT y SUELDOS-
+      *    EXPORT.CSV se rearman al final desde WS-TABLA-DETALLE, asi
+      *    que esa tabla y las lineas de RECHAZOS.TXT (que si se
+      *    escriben registro a registro) se rehacen en
+      *    2010-REHACER-SALTEADO sin volver a tocar los totales ni
+      *    ACUMULADO.DAT.
+           IF WS-CHECKPOINT-EN-SKIP-SI
+              ADD 1                    TO WS-CHECKPOINT-SKIP-CONT
+              IF WS-CHECKPOINT-SKIP-CONT >= WS-CHECKPOINT-SKIP-CANT
+                 SET WS-CHECKPOINT-EN-SKIP-NO TO TRUE
+              END-IF
+              PERFORM 2010-REHACER-SALTEADO
+                 THRU 2010-REHACER-SALTEADO-EXIT
+           ELSE
+              ADD ENT-SUELDO           TO WS-ENTRADA-IMP-TOTAL-BRUTO
+
+              IF ENT-ID-EMPLEADO < WS-PARM-DESDE-EMPLEADO
+                 OR ENT-ID-EMPLEADO > WS-PARM-HASTA-EMPLEADO
+                 OR ENT-DIAS-TRABAJADO < WS-PARM-DIAS-MINIMO
+                 ADD 1                 TO WS-ENTRADA-CANT-FUERA-RANGO
+              ELSE
+                 PERFORM 1800-VALIDAR-REGISTRO
+                    THRU 1800-VALIDAR-REGISTRO-EXIT
+
+                 IF WS-REG-VALIDO-NO
+                    PERFORM 1850-RECHAZAR-REGISTRO
+                       THRU 1850-RECHAZAR-REGISTRO-EXIT
+                 ELSE
+                    COMPUTE WS-ENTRADA-IMP-TOTAL =
+                       WS-ENTRADA-IMP-TOTAL + ENT-SUELDO
+
+                    MOVE WS-ENTRADA-IMP-TOTAL TO WS-ENTRADA-IMP-FORMATO
+
+                    PERFORM 1900-CALCULAR-NETO
+                       THRU 1900-CALCULAR-NETO-EXIT
+
+                    ADD WS-IMP-NETO  TO WS-ENTRADA-IMP-TOTAL-NETO
+
+                    PERFORM 1950-ACTUALIZAR-ACUMULADO
+                       THRU 1950-ACTUALIZAR-ACUMULADO-EXIT
+
+                    PERFORM 2020-AGREGAR-A-TABLA
+                       THRU 2020-AGREGAR-A-TABLA-EXIT
+                 END-IF
+              END-IF
+
+              MOVE ENT-ID-EMPLEADO      TO WS-CHECKPOINT-ULTIMO-ID
+
+              PERFORM 1990-GRABAR-CHECKPOINT
+                 THRU 1990-GRABAR-CHECKPOINT-EXIT
+           END-IF.
 
            PERFORM 1500-LEER-ARCHIVO
              THRU 1500-LEER-ARCHIVO-EXIT.
@@ -173,6 +976,72 @@
        2000-PROCESAR-ARCHIVO-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      *    Reconstruye, para un registro ya contado antes del corte,
+      *    solo lo que un reinicio borra: la fila del listado/CSV (que
+      *    sale de WS-TABLA-DETALLE, vacia al arrancar la corrida) y la
+      *    linea de RECHAZOS.TXT (reabierto en modo OUTPUT). No vuelve
+      *    a sumar a los totales de la corrida ni a ACUMULADO.DAT,
+      *    porque ese registro ya los toco antes del corte.
+       2010-REHACER-SALTEADO.
+
+           IF ENT-ID-EMPLEADO < WS-PARM-DESDE-EMPLEADO
+              OR ENT-ID-EMPLEADO > WS-PARM-HASTA-EMPLEADO
+              OR ENT-DIAS-TRABAJADO < WS-PARM-DIAS-MINIMO
+              CONTINUE
+           ELSE
+              PERFORM 1800-VALIDAR-REGISTRO
+                 THRU 1800-VALIDAR-REGISTRO-EXIT
+
+              IF WS-REG-VALIDO-NO
+                 MOVE ENT-ID-EMPLEADO        TO WS-RCH-EMPLEADO
+                 WRITE REG-RECHAZOS          FROM WS-RECHAZO-LINEA
+                 IF NOT FS-RECHAZOS-OK
+                    DISPLAY 'ERROR AL ESCRIBIR RECHAZOS: ' FS-RECHAZOS
+                 END-IF
+              ELSE
+                 PERFORM 1900-CALCULAR-NETO
+                    THRU 1900-CALCULAR-NETO-EXIT
+
+                 PERFORM 2020-AGREGAR-A-TABLA
+                    THRU 2020-AGREGAR-A-TABLA-EXIT
+              END-IF
+           END-IF.
+
+       2010-REHACER-SALTEADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    Agrega una fila a la tabla en memoria que ordena e imprime
+      *    el listado y el CSV; con muchas sucursales consolidadas
+      *    (ARCHIVOS.TXT) el volumen aceptado puede superar el tope de
+      *    la tabla, asi que un registro de mas no se pisa contra el
+      *    OCCURS sino que se cuenta y se avisa aparte.
+       2020-AGREGAR-A-TABLA.
+
+           IF WS-TABLA-CANT < WS-TABLA-MAX
+              ADD 1                       TO WS-TABLA-CANT
+              MOVE ENT-ID-EMPLEADO     TO WS-TE-ID(WS-TABLA-CANT)
+              MOVE ENT-NOMBRE          TO WS-TE-NOMBRE(WS-TABLA-CANT)
+              MOVE ENT-APELLIDO        TO WS-TE-APELLIDO(WS-TABLA-CANT)
+              MOVE ENT-DIAS-TRABAJADO  TO WS-TE-DIAS(WS-TABLA-CANT)
+              MOVE ENT-SUELDO          TO WS-TE-SUELDO(WS-TABLA-CANT)
+              MOVE ENT-DEPTO           TO WS-TE-DEPTO(WS-TABLA-CANT)
+              MOVE WS-IMP-NETO         TO WS-TE-NETO(WS-TABLA-CANT)
+           ELSE
+              ADD 1                       TO WS-TABLA-CANT-EXCEDIDOS
+              IF WS-TABLA-CANT-EXCEDIDOS = 1
+                 DISPLAY 'ATENCION: SE ALCANZO EL MAXIMO DE '
+                    WS-TABLA-MAX ' FILAS DEL LISTADO - LOS SIGUIENTES '
+                    'REGISTROS ACEPTADOS NO APARECEN EN EL DETALLE'
+              END-IF
+           END-IF.
+
+       2020-AGREGAR-A-TABLA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    RECHAZOS y ACUMULADO se cierran una unica vez al final de
+      *    toda la corrida (ver 3700-FINALIZAR-LISTADO), no por cada
+      *    sucursal, porque acumulan datos de todos los archivos de
+      *    entrada consolidados en 0700-PROCESAR-LISTA-ARCHIVOS.
        3000-CERRAR-ARCHIVO.
 
            CLOSE ENTRADA.
@@ -183,6 +1052,224 @@
 
        3000-CERRAR-ARCHIVO-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+       3500-ORDENAR-TABLA.
+
+           IF WS-TABLA-CANT > 1
+              PERFORM 3510-ORDENAR-PASADA
+                 THRU 3510-ORDENAR-PASADA-EXIT
+                VARYING WS-SORT-I FROM 1 BY 1
+                  UNTIL WS-SORT-I > WS-TABLA-CANT - 1
+           END-IF.
+
+       3500-ORDENAR-TABLA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3510-ORDENAR-PASADA.
+
+           PERFORM 3520-ORDENAR-COMPARAR
+              THRU 3520-ORDENAR-COMPARAR-EXIT
+             VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-TABLA-CANT - WS-SORT-I.
+
+       3510-ORDENAR-PASADA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3520-ORDENAR-COMPARAR.
+
+           IF WS-TE-DEPTO(WS-SORT-J) > WS-TE-DEPTO(WS-SORT-J + 1)
+              PERFORM 3530-INTERCAMBIAR
+                 THRU 3530-INTERCAMBIAR-EXIT
+           ELSE
+              IF WS-TE-DEPTO(WS-SORT-J) = WS-TE-DEPTO(WS-SORT-J + 1)
+                 AND WS-TE-APELLIDO(WS-SORT-J)
+                        > WS-TE-APELLIDO(WS-SORT-J + 1)
+                 PERFORM 3530-INTERCAMBIAR
+                    THRU 3530-INTERCAMBIAR-EXIT
+              END-IF
+           END-IF.
+
+       3520-ORDENAR-COMPARAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3530-INTERCAMBIAR.
+
+           MOVE WS-TABLA-ENTRY(WS-SORT-J)       TO WS-TABLA-TEMP.
+           MOVE WS-TABLA-ENTRY(WS-SORT-J + 1)
+                                          TO WS-TABLA-ENTRY(WS-SORT-J).
+           MOVE WS-TABLA-TEMP         TO WS-TABLA-ENTRY(WS-SORT-J + 1).
+
+       3530-INTERCAMBIAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3600-IMPRIMIR-TABLA.
+
+           MOVE SPACES                          TO WS-DEPTO-ANTERIOR.
+           MOVE 0                                TO WS-SUBTOTAL-CANT.
+           MOVE 0                                TO WS-SUBTOTAL-IMP.
+
+           PERFORM 3610-IMPRIMIR-UNA
+              THRU 3610-IMPRIMIR-UNA-EXIT
+             VARYING WS-TABLA-IDX FROM 1 BY 1
+               UNTIL WS-TABLA-IDX > WS-TABLA-CANT.
+
+           IF WS-TABLA-CANT > 0
+              PERFORM 3620-SUBTOTAL-DEPTO
+                 THRU 3620-SUBTOTAL-DEPTO-EXIT
+           END-IF.
+
+       3600-IMPRIMIR-TABLA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3610-IMPRIMIR-UNA.
+
+           IF WS-TABLA-IDX > 1
+              IF WS-TE-DEPTO(WS-TABLA-IDX) NOT = WS-DEPTO-ANTERIOR
+                 PERFORM 3620-SUBTOTAL-DEPTO
+                    THRU 3620-SUBTOTAL-DEPTO-EXIT
+              END-IF
+           END-IF.
+
+           MOVE WS-TE-DEPTO(WS-TABLA-IDX)        TO WS-DEPTO-ANTERIOR.
+           ADD 1                                  TO WS-SUBTOTAL-CANT.
+           ADD WS-TE-SUELDO(WS-TABLA-IDX)         TO WS-SUBTOTAL-IMP.
+
+           MOVE WS-TE-ID(WS-TABLA-IDX)           TO WS-FILA-EMPLEADO.
+           MOVE WS-TE-NOMBRE(WS-TABLA-IDX)       TO WS-FILA-NOMBRE.
+           MOVE WS-TE-APELLIDO(WS-TABLA-IDX)     TO WS-FILA-APELLIDO.
+           MOVE WS-TE-DIAS(WS-TABLA-IDX)         TO WS-FILA-DIAS-TRA.
+           MOVE WS-TE-SUELDO(WS-TABLA-IDX)       TO WS-FILA-SUELDO.
+           MOVE WS-TE-DEPTO(WS-TABLA-IDX)        TO WS-FILA-DEPTO.
+           MOVE WS-TE-NETO(WS-TABLA-IDX)         TO WS-FILA-NETO.
+
+           DISPLAY WS-FILA.
+
+           WRITE REG-LISTADO                     FROM WS-FILA.
+           IF NOT FS-LISTADO-OK
+              DISPLAY 'ERROR AL ESCRIBIR EL LISTADO: ' FS-LISTADO
+           END-IF.
+
+           PERFORM 3630-ESCRIBIR-EXPORT-CSV
+              THRU 3630-ESCRIBIR-EXPORT-CSV-EXIT.
+
+       3610-IMPRIMIR-UNA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3620-SUBTOTAL-DEPTO.
+
+           MOVE WS-DEPTO-ANTERIOR                TO WS-ST-DEPTO.
+           MOVE WS-SUBTOTAL-CANT                  TO WS-ST-CANT.
+           MOVE WS-SUBTOTAL-IMP                   TO WS-ST-IMPORTE.
+
+           WRITE REG-LISTADO                  FROM WS-SUBTOTAL-LINEA.
+
+           MOVE 0                                 TO WS-SUBTOTAL-CANT.
+           MOVE 0                                 TO WS-SUBTOTAL-IMP.
+
+       3620-SUBTOTAL-DEPTO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    Arma la linea separada por comas del registro que se acaba
+      *    de imprimir, con el mismo detalle que pide liquidaciones
+      *    para llevarlo a una planilla (legajo, nombre, apellido,
+      *    dias trabajados y sueldo bruto).
+       3630-ESCRIBIR-EXPORT-CSV.
+
+           MOVE WS-TE-SUELDO(WS-TABLA-IDX)        TO WS-EXPORT-ENTERO.
+           COMPUTE WS-EXPORT-DECIMAL =
+              (WS-TE-SUELDO(WS-TABLA-IDX) - WS-EXPORT-ENTERO) * 100.
+
+           MOVE WS-EXPORT-ENTERO               TO WS-EXPORT-ENTERO-ED.
+
+           MOVE SPACES                            TO WS-EXPORT-LINEA.
+
+      *    DELIMITED BY SPACE corta en el primer espacio embebido, lo
+      *    que trunca un nombre o apellido compuesto (p.ej. "MARIA
+      *    JOSE"); se usa DELIMITED BY SIZE sobre el campo recortado
+      *    con FUNCTION TRIM para llevar el valor completo.
+           STRING WS-TE-ID(WS-TABLA-IDX)          DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TE-NOMBRE(WS-TABLA-IDX))
+                                                    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TE-APELLIDO(WS-TABLA-IDX))
+                                                    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  WS-TE-DIAS(WS-TABLA-IDX)         DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXPORT-ENTERO-ED)
+                                                    DELIMITED BY SIZE
+                  '.'                              DELIMITED BY SIZE
+                  WS-EXPORT-DECIMAL                DELIMITED BY SIZE
+             INTO WS-EXPORT-LINEA.
+
+           MOVE WS-EXPORT-LINEA                   TO REG-SUELDOS-EXPORT.
+           WRITE REG-SUELDOS-EXPORT.
+           IF NOT FS-SUELDOS-EXPORT-OK
+              DISPLAY 'ERROR AL ESCRIBIR EL CSV: ' FS-SUELDOS-EXPORT
+           END-IF.
+
+       3630-ESCRIBIR-EXPORT-CSV-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3700-FINALIZAR-LISTADO.
+
+      *    El detalle ya quedo grabado en LISTADO.TXT, ordenado y con
+      *    subtotal por departamento; agregamos los totales al pie
+      *    para que el archivo quede completo y no dependa de lo que
+      *    se vio por pantalla.
+           MOVE WS-ENTRADA-CANT-REG            TO WS-LT1-CANT-REG.
+           MOVE WS-ENTRADA-IMP-TOTAL           TO WS-LT2-IMP-TOTAL.
+
+           MOVE WS-ENTRADA-CANT-RECHAZOS       TO WS-LT3-CANT-RECHAZOS.
+           MOVE WS-ENTRADA-IMP-TOTAL-NETO     TO WS-LT4-IMP-TOTAL-NETO.
+
+           WRITE REG-LISTADO                   FROM WS-LISTADO-TOTAL-1.
+           WRITE REG-LISTADO                   FROM WS-LISTADO-TOTAL-2.
+           WRITE REG-LISTADO                   FROM WS-LISTADO-TOTAL-3.
+           WRITE REG-LISTADO                   FROM WS-LISTADO-TOTAL-4.
+
+           CLOSE LISTADO.
+
+           IF NOT FS-LISTADO-OK
+              DISPLAY 'ERROR EN CLOSE DE LISTADO: ' FS-LISTADO
+           END-IF.
+
+           CLOSE RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR EN CLOSE DE RECHAZOS: ' FS-RECHAZOS
+           END-IF.
+
+           CLOSE ACUMULADO.
+
+           IF NOT FS-ACUMULADO-OK
+              DISPLAY 'ERROR EN CLOSE DEL ACUMULADO: ' FS-ACUMULADO
+           END-IF.
+
+           CLOSE SUELDOS-EXPORT.
+
+           IF NOT FS-SUELDOS-EXPORT-OK
+              DISPLAY 'ERROR EN CLOSE DEL CSV: ' FS-SUELDOS-EXPORT
+           END-IF.
+
+      *    La corrida termino de punta a punta: se vacia el checkpoint
+      *    para que la proxima corrida arranque limpia, sin saltear
+      *    nada que ya haya sido informado en este LISTADO.TXT.
+           OPEN OUTPUT CHECKPOINT.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL ABRIR EL CHECKPOINT: ' FS-CHECKPOINT
+           END-IF.
+
+           CLOSE CHECKPOINT.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL CERRAR EL CHECKPOINT: ' FS-CHECKPOINT
+           END-IF.
+
+       3700-FINALIZAR-LISTADO-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        4000-TOTALES-ARCHIVO.
 
@@ -194,10 +1281,49 @@
            " registros ingresados******************************".
       *Aca mostrar la cantidad de registros y el total de sueldos
 
+      *    WS-ENTRADA-IMP-FORMATO solo se refresca al aceptar un
+      *    registro en 2000-PROCESAR-ARCHIVO; en una corrida reanudada
+      *    desde checkpoint, si no queda ningun registro aceptado
+      *    despues del reinicio, seguiria mostrando el valor por
+      *    omision en vez del total restaurado por checkpoint.
+           MOVE WS-ENTRADA-IMP-TOTAL          TO WS-ENTRADA-IMP-FORMATO.
            DISPLAY "+-+-+-+-+-+-+-+- La totalidad de los sueldos es de:"
             WS-ENTRADA-IMP-FORMATO "+-+-+-+-+-+-+-+-+-".
 
+           MOVE WS-ENTRADA-IMP-TOTAL-NETO     TO WS-ENTRADA-IMP-FORMATO.
+           DISPLAY "+-+-+-+-+-+-+-+- El total neto a pagar es de:"
+            WS-ENTRADA-IMP-FORMATO "+-+-+-+-+-+-+-+-+-".
+
+           IF WS-ENTRADA-CANT-RECHAZOS > 0
+              DISPLAY "ATENCION: " WS-ENTRADA-CANT-RECHAZOS
+                 " registro(s) rechazados - ver RECHAZOS.TXT"
+           END-IF.
 
+           IF WS-ENTRADA-CANT-FUERA-RANGO > 0
+              DISPLAY "INFORMATIVO: " WS-ENTRADA-CANT-FUERA-RANGO
+                 " registro(s) fuera del rango de corrida indicado"
+           END-IF.
+
+      *    Control contra el/los trailer(es) que agrega cada extractor
+      *    de sucursal; si la suma de todos no coincide con lo leido
+      *    en la corrida consolidada, algun archivo puede haber
+      *    llegado truncado.
+           IF WS-TRAILER-RECIBIDO-SI
+              IF WS-TRAILER-CANT-ESPERADA-TOTAL
+                    NOT = WS-ENTRADA-CANT-REG
+                 OR WS-TRAILER-IMP-ESPERADO-TOTAL
+                    NOT = WS-ENTRADA-IMP-TOTAL-BRUTO
+                 DISPLAY "***** ARCHIVO DESBALANCEADO *****"
+                 DISPLAY "CANTIDAD ESPERADA: "
+                    WS-TRAILER-CANT-ESPERADA-TOTAL
+                    " - CANTIDAD LEIDA: " WS-ENTRADA-CANT-REG
+                 DISPLAY "IMPORTE ESPERADO: "
+                    WS-TRAILER-IMP-ESPERADO-TOTAL
+                    " - IMPORTE LEIDO: " WS-ENTRADA-IMP-TOTAL-BRUTO
+              END-IF
+           ELSE
+              DISPLAY "ATENCION: SUELDOS.TXT NO TRAE REGISTRO TRAILER"
+           END-IF.
 
        4000-TOTALES-ARCHIVO-EXIT.
            EXIT.
